@@ -0,0 +1,216 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. SALARY-REPORT.
+000030 AUTHOR. J SARRAF.
+000040 INSTALLATION. PAYROLL SYSTEMS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* 2026-08-09 JHS   ORIGINAL - PRINTS THE EMPLOYEE MASTER SORTED
+000110*                  BY NAME WITH A GRAND TOTAL AND AVERAGE SALARY
+000120*                  LINE, FORMATTED FOR A PRINTER RATHER THAN THE
+000130*                  CONSOLE DUMP FILE-HANDLER PRODUCES.
+000135* 2026-08-09 JHS   EMPLOYEE-FILE AND REPORT-FILE NOW ASSIGN TO THE
+000136*                  EMPFILE/RPTFILE DD NAMES THE NIGHTLY JCL
+000137*                  ALLOCATES, SO THE RPTFILE DD'S SPACE/DCB
+000138*                  PARAMETERS ACTUALLY GOVERN THE DATASET THIS
+000139*                  PROGRAM WRITES.
+000140*================================================================
+000150
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT EMPLOYEE-FILE ASSIGN TO EMPFILE
+000200         ORGANIZATION IS INDEXED
+000210         ACCESS MODE IS DYNAMIC
+000220         RECORD KEY IS EMPLOYEE-ID
+000230         FILE STATUS IS FILE-STATUS.
+000240
+000250     SELECT SORT-WORK-FILE ASSIGN TO "SORTWK1".
+000260
+000270     SELECT REPORT-FILE ASSIGN TO RPTFILE
+000280         ORGANIZATION IS LINE SEQUENTIAL
+000290         FILE STATUS IS REPORT-STATUS.
+000300
+000310 DATA DIVISION.
+000320 FILE SECTION.
+000330 FD  EMPLOYEE-FILE.
+000340     COPY EMPREC.
+000350
+000360 SD  SORT-WORK-FILE.
+000370 01  SR-RECORD.
+000380     05  SR-NAME                     PIC A(30).
+000390     05  SR-EMPLOYEE-ID              PIC 9(05).
+000400     05  SR-AGE                      PIC 9(03).
+000410     05  SR-SALARY                   PIC 9(06)V99.
+000420
+000430 FD  REPORT-FILE.
+000440 01  REPORT-LINE                     PIC X(80).
+000450
+000460 WORKING-STORAGE SECTION.
+000470*---------------------------------------------------------------
+000480* FILE STATUS AND CONTROL SWITCHES
+000490*---------------------------------------------------------------
+000500 01  FILE-STATUS                    PIC XX.
+000510 01  REPORT-STATUS                  PIC XX.
+000520
+000530 01  WS-FOUND-SWITCH                PIC X(01) VALUE "N".
+000540     88  WS-RECORD-FOUND                         VALUE "Y".
+000550     88  WS-RECORD-NOT-FOUND                     VALUE "N".
+000560
+000570*---------------------------------------------------------------
+000580* REPORT ACCUMULATORS
+000590*---------------------------------------------------------------
+000600 01  WS-GRAND-TOTAL                 PIC 9(09)V99 VALUE ZEROS.
+000610 01  WS-EMP-COUNT                   PIC 9(05) COMP VALUE ZERO.
+000620 01  WS-AVERAGE-SALARY              PIC 9(07)V99 VALUE ZEROS.
+000630
+000640*---------------------------------------------------------------
+000650* PRINT LINES
+000660*---------------------------------------------------------------
+000670 01  HDG-LINE-1.
+000680     05  FILLER                     PIC X(30) VALUE
+000690         "SALARY REPORT".
+000700     05  FILLER                     PIC X(50) VALUE SPACES.
+000710
+000720 01  HDG-LINE-2.
+000730     05  FILLER                     PIC X(07) VALUE "EMP ID".
+000740     05  FILLER                     PIC X(01) VALUE SPACE.
+000750     05  FILLER                     PIC X(30) VALUE
+000760         "EMPLOYEE NAME".
+000770     05  FILLER                     PIC X(05) VALUE "AGE".
+000780     05  FILLER                     PIC X(13) VALUE "SALARY".
+000790     05  FILLER                     PIC X(24) VALUE SPACES.
+000800
+000810 01  DET-LINE.
+000820     05  DET-EMPLOYEE-ID            PIC 9(05).
+000830     05  FILLER                     PIC X(03) VALUE SPACES.
+000840     05  DET-NAME                   PIC X(30).
+000850     05  DET-AGE                    PIC ZZ9.
+000860     05  FILLER                     PIC X(02) VALUE SPACES.
+000870     05  DET-SALARY                 PIC ZZZ,ZZ9.99.
+000880     05  FILLER                     PIC X(22) VALUE SPACES.
+000890
+000900 01  TOTAL-LINE.
+000910     05  FILLER                     PIC X(15) VALUE
+000920         "GRAND TOTAL :".
+000930     05  TOT-SALARY                 PIC ZZZ,ZZZ,ZZ9.99.
+000940     05  FILLER                     PIC X(51) VALUE SPACES.
+000950
+000960 01  AVERAGE-LINE.
+000970     05  FILLER                     PIC X(15) VALUE
+000980         "AVERAGE SALARY:".
+000990     05  AVG-SALARY                 PIC ZZZ,ZZZ,ZZ9.99.
+001000     05  FILLER                     PIC X(51) VALUE SPACES.
+001010
+001020 PROCEDURE DIVISION.
+001030
+001040*================================================================
+001050* 0000-MAINLINE
+001060*================================================================
+001070 0000-MAINLINE.
+001080     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001090     SORT SORT-WORK-FILE
+001100         ON ASCENDING KEY SR-NAME
+001110         INPUT PROCEDURE 2000-LOAD-SORT-FILE THRU 2000-EXIT
+001120         OUTPUT PROCEDURE 3000-PRINT-REPORT THRU 3000-EXIT
+001130     PERFORM 9999-TERMINATE THRU 9999-EXIT
+001140     STOP RUN.
+001150
+001160*================================================================
+001170* 1000-INITIALIZE  --  OPEN THE MASTER AND THE PRINT FILE
+001180*================================================================
+001190 1000-INITIALIZE.
+001200     OPEN INPUT EMPLOYEE-FILE
+001210     IF FILE-STATUS NOT = "00"
+001220         DISPLAY "FAILED TO OPEN EMPLOYEE FILE. STATUS = "
+001230             FILE-STATUS
+001235         SET RETURN-CODE TO 8
+001240         STOP RUN
+001250     END-IF
+001260     OPEN OUTPUT REPORT-FILE
+001270     IF REPORT-STATUS NOT = "00"
+001280         DISPLAY "FAILED TO OPEN REPORT FILE. STATUS = "
+001290             REPORT-STATUS
+001295         SET RETURN-CODE TO 8
+001300         STOP RUN
+001310     END-IF.
+001320 1000-EXIT.
+001330     EXIT.
+001340
+001350*================================================================
+001360* 2000-LOAD-SORT-FILE  --  RELEASE EVERY MASTER RECORD TO THE
+001370*                          SORT WORK FILE
+001380*================================================================
+001390 2000-LOAD-SORT-FILE.
+001400     MOVE LOW-VALUES TO EMPLOYEE-RECORD
+001410     START EMPLOYEE-FILE KEY NOT LESS THAN EMPLOYEE-ID
+001420         INVALID KEY
+001430             SET WS-RECORD-NOT-FOUND TO TRUE
+001440         NOT INVALID KEY
+001450             SET WS-RECORD-FOUND TO TRUE
+001460     END-START
+001470     PERFORM 2100-READ-AND-RELEASE THRU 2100-EXIT
+001480         UNTIL WS-RECORD-NOT-FOUND.
+001490 2000-EXIT.
+001500     EXIT.
+001510
+001520 2100-READ-AND-RELEASE.
+001530     READ EMPLOYEE-FILE NEXT RECORD
+001540         AT END
+001550             SET WS-RECORD-NOT-FOUND TO TRUE
+001560         NOT AT END
+001570             MOVE EMPLOYEE-NAME TO SR-NAME
+001580             MOVE EMPLOYEE-ID TO SR-EMPLOYEE-ID
+001590             MOVE EMPLOYEE-AGE TO SR-AGE
+001600             MOVE EMPLOYEE-SALARY TO SR-SALARY
+001610             RELEASE SR-RECORD
+001620     END-READ.
+001630 2100-EXIT.
+001640     EXIT.
+001650
+001660*================================================================
+001670* 3000-PRINT-REPORT  --  RETURN THE SORTED RECORDS AND PRINT
+001680*================================================================
+001690 3000-PRINT-REPORT.
+001700     WRITE REPORT-LINE FROM HDG-LINE-1
+001710     WRITE REPORT-LINE FROM HDG-LINE-2
+001720     SET WS-RECORD-FOUND TO TRUE
+001730     PERFORM 3100-RETURN-AND-PRINT THRU 3100-EXIT
+001740         UNTIL WS-RECORD-NOT-FOUND
+001750     MOVE WS-GRAND-TOTAL TO TOT-SALARY
+001760     WRITE REPORT-LINE FROM TOTAL-LINE
+001770     IF WS-EMP-COUNT > ZERO
+001780         COMPUTE WS-AVERAGE-SALARY ROUNDED =
+001790             WS-GRAND-TOTAL / WS-EMP-COUNT
+001800     END-IF
+001810     MOVE WS-AVERAGE-SALARY TO AVG-SALARY
+001820     WRITE REPORT-LINE FROM AVERAGE-LINE.
+001830 3000-EXIT.
+001840     EXIT.
+001850
+001860 3100-RETURN-AND-PRINT.
+001870     RETURN SORT-WORK-FILE
+001880         AT END
+001890             SET WS-RECORD-NOT-FOUND TO TRUE
+001900         NOT AT END
+001910             MOVE SR-EMPLOYEE-ID TO DET-EMPLOYEE-ID
+001920             MOVE SR-NAME TO DET-NAME
+001930             MOVE SR-AGE TO DET-AGE
+001940             MOVE SR-SALARY TO DET-SALARY
+001950             WRITE REPORT-LINE FROM DET-LINE
+001960             ADD SR-SALARY TO WS-GRAND-TOTAL
+001970             ADD 1 TO WS-EMP-COUNT
+001980     END-RETURN.
+001990 3100-EXIT.
+002000     EXIT.
+002010
+002020*================================================================
+002030* 9999-TERMINATE  --  CLOSE THE MASTER AND THE PRINT FILE
+002040*================================================================
+002050 9999-TERMINATE.
+002060     CLOSE EMPLOYEE-FILE
+002070     CLOSE REPORT-FILE.
+002080 9999-EXIT.
+002090     EXIT.
