@@ -0,0 +1,225 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. BATCH-LOAD.
+000030 AUTHOR. J SARRAF.
+000040 INSTALLATION. PAYROLL SYSTEMS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* 2026-08-09 JHS   ORIGINAL - LOADS A TRANSACTION FILE OF NEW
+000110*                  HIRES INTO EMPLOYEE-FILE IN ONE BATCH RUN SO
+000120*                  ONBOARDING DAY DOESN'T REQUIRE RUNNING
+000130*                  FILE-HANDLER INTERACTIVELY ONCE PER HIRE.
+000135* 2026-08-09 JHS   EMPLOYEE-FILE AND AUDIT-LOG-FILE NOW ASSIGN TO
+000136*                  THE SAME EMPFILE/AUDITLOG DD NAMES FILE-HANDLER
+000137*                  AND GREET USE, SO AN ON-DEMAND BATCH RUN READS
+000138*                  AND WRITES THE SAME MASTER AND AUDIT LOG THEY
+000139*                  DO INSTEAD OF A SEPARATE LITERALLY-NAMED COPY.
+000140*                  OPEN EXTEND ON THE AUDIT LOG ALSO NOW FALLS
+000140*                  BACK TO CREATE-ON-FIRST-RUN (STATUS "35") THE
+000140*                  SAME WAY EMPLOYEE-FILE'S OPEN ALREADY DOES.
+000140* 2026-08-09 JHS   THE AUDIT LOG WRITE IN 3000-WRITE-EMPLOYEE NOW
+000140*                  CHECKS AUDIT-STATUS AND DISPLAYS AN ERROR THE
+000140*                  SAME WAY 4500-WRITE-AUDIT-LOG DOES ELSEWHERE -
+000140*                  IT WAS THE ONLY AUDIT-LOG WRITE IN THE SYSTEM
+000140*                  WITH NO ERROR HANDLING AT ALL.
+000140*================================================================
+000150
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT TRANSACTION-FILE ASSIGN TO "NEWHIRE.DAT"
+000200         ORGANIZATION IS LINE SEQUENTIAL
+000210         FILE STATUS IS TRANS-STATUS.
+000220
+000230     SELECT EMPLOYEE-FILE ASSIGN TO EMPFILE
+000240         ORGANIZATION IS INDEXED
+000250         ACCESS MODE IS DYNAMIC
+000260         RECORD KEY IS EMPLOYEE-ID
+000270         FILE STATUS IS FILE-STATUS.
+000280
+000290     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+000300         ORGANIZATION IS LINE SEQUENTIAL
+000310         FILE STATUS IS AUDIT-STATUS.
+000320
+000330 DATA DIVISION.
+000340 FILE SECTION.
+000350 FD  TRANSACTION-FILE.
+000360 01  TRANS-RECORD.
+000370     05  TR-EMPLOYEE-ID              PIC 9(05).
+000380     05  TR-NAME                     PIC A(30).
+000390     05  TR-AGE                      PIC 9(03).
+000400     05  TR-SALARY                   PIC 9(06)V99.
+000410
+000420 FD  EMPLOYEE-FILE.
+000430     COPY EMPREC.
+000440
+000450 FD  AUDIT-LOG-FILE.
+000460     COPY AUDITREC.
+000470
+000480 WORKING-STORAGE SECTION.
+000490*---------------------------------------------------------------
+000500* FILE STATUS AND CONTROL SWITCHES
+000510*---------------------------------------------------------------
+000520 01  TRANS-STATUS                   PIC XX.
+000530 01  FILE-STATUS                    PIC XX.
+000540 01  AUDIT-STATUS                   PIC XX.
+000550
+000560 01  WS-FOUND-SWITCH                PIC X(01) VALUE "N".
+000570     88  WS-RECORD-FOUND                         VALUE "Y".
+000580     88  WS-RECORD-NOT-FOUND                     VALUE "N".
+000590
+000600 01  WS-TRANS-EOF-SWITCH            PIC X(01) VALUE "N".
+000610     88  WS-TRANS-EOF                             VALUE "Y".
+000620     88  WS-TRANS-NOT-EOF                          VALUE "N".
+000630
+000640*---------------------------------------------------------------
+000650* RUN TOTALS
+000660*---------------------------------------------------------------
+000670 01  WS-RECORDS-LOADED              PIC 9(05) COMP VALUE ZERO.
+000680 01  WS-RECORDS-REJECTED            PIC 9(05) COMP VALUE ZERO.
+000690
+000700 PROCEDURE DIVISION.
+000710
+000720*================================================================
+000730* 0000-MAINLINE
+000740*================================================================
+000750 0000-MAINLINE.
+000760     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000770     PERFORM 2000-PROCESS-TRANSACTION THRU 2000-EXIT
+000780         UNTIL WS-TRANS-EOF
+000790     PERFORM 8000-DISPLAY-SUMMARY THRU 8000-EXIT
+000800     PERFORM 9999-TERMINATE THRU 9999-EXIT
+000810     STOP RUN.
+000820
+000830*================================================================
+000840* 1000-INITIALIZE  --  OPEN THE TRANSACTION FILE, THE MASTER, AND
+000850*                      THE AUDIT LOG, THEN PRIME THE READ LOOP
+000860*================================================================
+000870 1000-INITIALIZE.
+000880     OPEN INPUT TRANSACTION-FILE
+000890     IF TRANS-STATUS NOT = "00"
+000900         DISPLAY "FAILED TO OPEN THE TRANSACTION FILE. STATUS = "
+000910             TRANS-STATUS
+000915         SET RETURN-CODE TO 8
+000920         STOP RUN
+000930     END-IF
+000940     OPEN I-O EMPLOYEE-FILE
+000950     IF FILE-STATUS = "35"
+000960         CLOSE EMPLOYEE-FILE
+000970         OPEN OUTPUT EMPLOYEE-FILE
+000980         CLOSE EMPLOYEE-FILE
+000990         OPEN I-O EMPLOYEE-FILE
+001000     END-IF
+001010     IF FILE-STATUS NOT = "00"
+001020         DISPLAY "FAILED TO OPEN THE EMPLOYEE FILE. STATUS = "
+001030             FILE-STATUS
+001035         SET RETURN-CODE TO 8
+001040         STOP RUN
+001050     END-IF
+001060     OPEN EXTEND AUDIT-LOG-FILE
+001062     IF AUDIT-STATUS = "35"
+001063         CLOSE AUDIT-LOG-FILE
+001064         OPEN OUTPUT AUDIT-LOG-FILE
+001065         CLOSE AUDIT-LOG-FILE
+001066         OPEN EXTEND AUDIT-LOG-FILE
+001067     END-IF
+001070     IF AUDIT-STATUS NOT = "00"
+001080         DISPLAY "FAILED TO OPEN THE AUDIT LOG. STATUS = "
+001090             AUDIT-STATUS
+001095         SET RETURN-CODE TO 8
+001100         STOP RUN
+001110     END-IF
+001120     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001130 1000-EXIT.
+001140     EXIT.
+001150
+001160*================================================================
+001170* 2000-PROCESS-TRANSACTION  --  EDIT AND ADD ONE NEW HIRE
+001180*================================================================
+001190 2000-PROCESS-TRANSACTION.
+001200     MOVE TR-EMPLOYEE-ID TO EMPLOYEE-ID
+001210     READ EMPLOYEE-FILE
+001220         INVALID KEY
+001230             SET WS-RECORD-NOT-FOUND TO TRUE
+001240         NOT INVALID KEY
+001250             SET WS-RECORD-FOUND TO TRUE
+001260     END-READ
+001270     IF WS-RECORD-FOUND
+001280         DISPLAY "EMPLOYEE ID " TR-EMPLOYEE-ID
+001290             " ALREADY ON FILE - TRANSACTION SKIPPED."
+001300         ADD 1 TO WS-RECORDS-REJECTED
+001310     ELSE
+001320         IF TR-NAME = SPACES OR TR-SALARY NOT > ZERO
+001330             DISPLAY "EMPLOYEE ID " TR-EMPLOYEE-ID
+001340                 " HAS A BLANK NAME OR A ZERO/NEGATIVE SALARY -"
+001350             DISPLAY "TRANSACTION SKIPPED."
+001360             ADD 1 TO WS-RECORDS-REJECTED
+001370         ELSE
+001380             PERFORM 3000-WRITE-EMPLOYEE THRU 3000-EXIT
+001390         END-IF
+001400     END-IF
+001410     PERFORM 2100-READ-TRANSACTION THRU 2100-EXIT.
+001420 2000-EXIT.
+001430     EXIT.
+001440
+001450 2100-READ-TRANSACTION.
+001460     READ TRANSACTION-FILE
+001470         AT END
+001480             SET WS-TRANS-EOF TO TRUE
+001490     END-READ.
+001500 2100-EXIT.
+001510     EXIT.
+001520
+001530*================================================================
+001540* 3000-WRITE-EMPLOYEE  --  ADD THE NEW HIRE AND LOG THE AUDIT
+001550*                          TRAIL ENTRY
+001560*================================================================
+001570 3000-WRITE-EMPLOYEE.
+001580     MOVE TR-EMPLOYEE-ID TO EMPLOYEE-ID
+001590     MOVE TR-NAME TO EMPLOYEE-NAME
+001600     MOVE TR-AGE TO EMPLOYEE-AGE
+001610     MOVE TR-SALARY TO EMPLOYEE-SALARY
+001620     WRITE EMPLOYEE-RECORD
+001630         INVALID KEY
+001640             DISPLAY "ERROR WRITING TO FILE"
+001650             DISPLAY "ERROR NO. : " FILE-STATUS
+001655             SET RETURN-CODE TO 8
+001660             ADD 1 TO WS-RECORDS-REJECTED
+001670         NOT INVALID KEY
+001680             MOVE EMPLOYEE-ID TO AUD-EMPLOYEE-ID
+001690             MOVE "ADD" TO AUD-OPERATION
+001700             ACCEPT AUD-DATE FROM DATE YYYYMMDD
+001710             ACCEPT AUD-TIME FROM TIME
+001720             MOVE ZEROS TO AUD-SALARY-BEFORE
+001730             MOVE EMPLOYEE-SALARY TO AUD-SALARY-AFTER
+001740             WRITE AUDIT-RECORD
+001745             IF AUDIT-STATUS NOT = "00"
+001746                 DISPLAY "ERROR WRITING TO AUDIT LOG. STATUS = "
+001747                     AUDIT-STATUS
+001748             END-IF
+001750             ADD 1 TO WS-RECORDS-LOADED
+001760     END-WRITE.
+001770 3000-EXIT.
+001780     EXIT.
+001790
+001800*================================================================
+001810* 8000-DISPLAY-SUMMARY  --  REPORT WHAT THE BATCH RUN DID
+001820*================================================================
+001830 8000-DISPLAY-SUMMARY.
+001840     DISPLAY "---- BATCH LOAD SUMMARY ----"
+001850     DISPLAY "EMPLOYEES LOADED   : " WS-RECORDS-LOADED
+001860     DISPLAY "EMPLOYEES REJECTED : " WS-RECORDS-REJECTED.
+001870 8000-EXIT.
+001880     EXIT.
+001890
+001900*================================================================
+001910* 9999-TERMINATE  --  CLOSE ALL FILES
+001920*================================================================
+001930 9999-TERMINATE.
+001940     CLOSE TRANSACTION-FILE
+001950     CLOSE EMPLOYEE-FILE
+001960     CLOSE AUDIT-LOG-FILE.
+001970 9999-EXIT.
+001980     EXIT.
