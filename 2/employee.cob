@@ -1,75 +1,531 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. FILE-HANDLER.
-
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-           SELECT EMPLOYEE-FILE ASSIGN TO "employee.dat"
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS sequential
-           FILE STATUS IS FILE-STATUS.
-
-       DATA DIVISION.
-       FILE SECTION.
-       FD EMPLOYEE-FILE.
-       01 EMPLOYEE-RECORD.
-           05 EMPLOYEE-NAME PIC A(30).
-           05 EMPLOYEE-SALARY PIC 9(6)V99.
-
-       WORKING-STORAGE SECTION.
-
-       01 FILE-STATUS PIC XX.
-       01 WS-NAME PIC A(30).
-       01 WS-SALARY PIC 9(6)V99.
-
-       PROCEDURE DIVISION.
-           OPEN EXTEND EMPLOYEE-FILE
-           IF FILE-STATUS = "00" THEN
-              DISPLAY "File opened."
-           ELSE
-               DISPLAY "Failed to open the file."
-               STOP RUN
-           END-IF.
-
-           DISPLAY "Enter Employee Name Please :"
-           ACCEPT WS-NAME
-           DISPLAY "Enter Employee Salary Please :"
-           ACCEPT WS-SALARY
-
-           MOVE WS-NAME TO EMPLOYEE-NAME
-           MOVE WS-SALARY TO EMPLOYEE-SALARY
-           WRITE EMPLOYEE-RECORD
-
-
-           IF FILE-STATUS NOT = "00" AND FILE-STATUS NOT = "10" THEN
-               DISPLAY "ERROR WRITING TO FILE"
-               DISPLAY "ERROR NO. : " , FILE-STATUS
-               CLOSE EMPLOYEE-FILE
-               STOP RUN
-           END-IF.
-
-           CLOSE EMPLOYEE-FILE
-           DISPLAY "NEW EMPLOYEE HAS BEEN ADDED TO FILE."
-           
-
-      *    read and verify the file
-
-           DISPLAY "---- ALL FILE CONTENT ----"
-           OPEN INPUT EMPLOYEE-FILE
-           IF FILE-STATUS = "00" THEN
-               PERFORM READ-AND-DISPLAY UNTIL FILE-STATUS NOT = "00"
-               CLOSE EMPLOYEE-FILE
-           ELSE
-               DISPLAY "ERROR READING FROM FILE"
-           END-IF.
-           STOP RUN.
-
-       READ-AND-DISPLAY.
-               READ EMPLOYEE-FILE INTO EMPLOYEE-RECORD
-                   AT END
-                       MOVE "10" TO FILE-STATUS
-                   NOT AT END
-                       DISPLAY "Employee Name : " EMPLOYEE-NAME
-                       DISPLAY "Employee Salary : " EMPLOYEE-SALARY
-                   END-READ.
-
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. FILE-HANDLER.
+000030 AUTHOR. J SARRAF.
+000040 INSTALLATION. PAYROLL SYSTEMS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* 2026-08-09 JHS   ORIGINAL - APPEND-ONLY LINE SEQUENTIAL FILE.
+000110* 2026-08-09 JHS   CONVERTED EMPLOYEE-FILE TO AN INDEXED MASTER
+000120*                  KEYED BY EMPLOYEE-ID SO A SINGLE RECORD CAN BE
+000130*                  PULLED UP OR CHECKED FOR DUPLICATES DIRECTLY
+000140*                  INSTEAD OF SCANNING THE WHOLE FILE.
+000150* 2026-08-09 JHS   ADDED EDIT CHECKS AHEAD OF THE WRITE - BLANK
+000160*                  NAMES, ZERO/NEGATIVE OR NON-NUMERIC SALARIES,
+000170*                  AND DUPLICATE EMPLOYEE IDS NOW RE-PROMPT THE
+000180*                  OPERATOR INSTEAD OF BEING WRITTEN TO THE FILE.
+000190* 2026-08-09 JHS   ADDED THE AUDIT LOG - EVERY SUCCESSFUL WRITE TO
+000200*                  EMPLOYEE-FILE NOW APPENDS A LINE TO AUDIT.LOG
+000210*                  CAPTURING THE KEY, OPERATION, A TIMESTAMP, AND
+000220*                  THE BEFORE/AFTER SALARY.
+000230* 2026-08-09 JHS   ADDED AN ADD/CHANGE/DELETE/INQUIRE MENU SO A
+000240*                  SALARY CORRECTION OR A TERMINATION NO LONGER
+000250*                  MEANS HAND-EDITING EMPLOYEE.DAT.
+000260* 2026-08-09 JHS   ADDED THE YTD PAYROLL ACCUMULATOR - EVERY
+000270*                  ADD/CHANGE/DELETE NOW ADJUSTS A RUNNING TOTAL
+000280*                  OF SALARY COMMITTED TO THE MASTER SO IT CAN BE
+000290*                  RECONCILED AGAINST THE MASTER ITSELF.
+000300* 2026-08-09 JHS   SWITCHED ALL THREE FILES TO ASSIGN TO THE
+000310*                  EMPFILE/AUDITLOG/YTDFILE DD NAMES THE NIGHTLY
+000320*                  JCL ALLOCATES, SO THE DD STATEMENTS ACTUALLY
+000330*                  WIRE UP TO SOMETHING.
+000340* 2026-08-09 JHS   OPEN EXTEND ON THE AUDIT LOG NOW FALLS BACK TO
+000350*                  CREATE-ON-FIRST-RUN (STATUS "35") THE SAME WAY
+000360*                  EMPLOYEE-FILE'S OPEN ALREADY DOES.
+000370*================================================================
+000380
+000390 ENVIRONMENT DIVISION.
+000400 INPUT-OUTPUT SECTION.
+000410 FILE-CONTROL.
+000420     SELECT EMPLOYEE-FILE ASSIGN TO EMPFILE
+000430         ORGANIZATION IS INDEXED
+000440         ACCESS MODE IS DYNAMIC
+000450         RECORD KEY IS EMPLOYEE-ID
+000460         FILE STATUS IS FILE-STATUS.
+000470
+000480     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+000490         ORGANIZATION IS LINE SEQUENTIAL
+000500         FILE STATUS IS AUDIT-STATUS.
+000510
+000520     SELECT YTD-FILE ASSIGN TO YTDFILE
+000530         ORGANIZATION IS LINE SEQUENTIAL
+000540         FILE STATUS IS YTD-STATUS.
+000550
+000560 DATA DIVISION.
+000570 FILE SECTION.
+000580 FD  EMPLOYEE-FILE.
+000590     COPY EMPREC.
+000600
+000610 FD  AUDIT-LOG-FILE.
+000620     COPY AUDITREC.
+000630
+000640 FD  YTD-FILE.
+000650     COPY YTDREC.
+000660
+000670 WORKING-STORAGE SECTION.
+000680*---------------------------------------------------------------
+000690* FILE STATUS AND CONTROL SWITCHES
+000700*---------------------------------------------------------------
+000710 01  FILE-STATUS                    PIC XX.
+000720 01  AUDIT-STATUS                   PIC XX.
+000730 01  YTD-STATUS                     PIC XX.
+000740
+000750 01  WS-FOUND-SWITCH                PIC X(01) VALUE "N".
+000760     88  WS-RECORD-FOUND                         VALUE "Y".
+000770     88  WS-RECORD-NOT-FOUND                     VALUE "N".
+000780
+000790 01  WS-ENTRY-SWITCH                PIC X(01) VALUE "N".
+000800     88  WS-ENTRY-OK                              VALUE "Y".
+000810     88  WS-ENTRY-NOT-OK                           VALUE "N".
+000820
+000830 01  WS-CHOICE-SWITCH               PIC X(01) VALUE "N".
+000840     88  WS-CHOICE-OK                              VALUE "Y".
+000850     88  WS-CHOICE-NOT-OK                          VALUE "N".
+000860
+000870 01  WS-MENU-CHOICE                 PIC X(01).
+000880     88  WS-CHOICE-ADD                             VALUE "A".
+000890     88  WS-CHOICE-CHANGE                          VALUE "C".
+000900     88  WS-CHOICE-DELETE                          VALUE "D".
+000910     88  WS-CHOICE-INQUIRE                         VALUE "I".
+000920
+000930 01  WS-ID-SWITCH                   PIC X(01) VALUE "N".
+000940     88  WS-ID-OK                                  VALUE "Y".
+000950     88  WS-ID-NOT-OK                              VALUE "N".
+000960*---------------------------------------------------------------
+000970* OPERATOR INPUT FIELDS
+000980*---------------------------------------------------------------
+000990 01  WS-EMPLOYEE-ID                 PIC 9(05).
+001000 01  WS-NAME                        PIC A(30).
+001010 01  WS-AGE                         PIC 9(03).
+001020 01  WS-ID-INPUT                    PIC X(05).
+001030 01  WS-ID-NUM REDEFINES WS-ID-INPUT
+001040                                    PIC 9(05).
+001050 01  WS-SALARY-INPUT                PIC X(08).
+001060 01  WS-SALARY-NUM REDEFINES WS-SALARY-INPUT
+001070                                    PIC 9(06)V99.
+001080 01  WS-SALARY                      PIC 9(06)V99.
+001090 01  WS-OLD-SALARY                  PIC 9(06)V99.
+001100
+001110*---------------------------------------------------------------
+001120* AUDIT LOG WORK FIELDS
+001130*---------------------------------------------------------------
+001140 01  WS-AUDIT-OPERATION             PIC X(06).
+001150 01  WS-AUDIT-SALARY-BEFORE         PIC 9(06)V99.
+001160 01  WS-AUDIT-SALARY-AFTER          PIC 9(06)V99.
+001170
+001180*---------------------------------------------------------------
+001190* YTD PAYROLL ACCUMULATOR WORK FIELD
+001200*---------------------------------------------------------------
+001210 01  WS-YTD-TOTAL                   PIC 9(09)V99 VALUE ZEROS.
+001220
+001230 PROCEDURE DIVISION.
+001240
+001250*================================================================
+001260* 0000-MAINLINE
+001270*================================================================
+001280 0000-MAINLINE.
+001290     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001300     PERFORM 1500-GET-MENU-CHOICE THRU 1500-EXIT
+001310         UNTIL WS-CHOICE-OK
+001320     EVALUATE TRUE
+001330         WHEN WS-CHOICE-ADD
+001340             PERFORM 3500-ADD-FUNCTION THRU 3500-EXIT
+001350         WHEN WS-CHOICE-CHANGE
+001360             PERFORM 5000-CHANGE-FUNCTION THRU 5000-EXIT
+001370         WHEN WS-CHOICE-DELETE
+001380             PERFORM 6000-DELETE-FUNCTION THRU 6000-EXIT
+001390         WHEN WS-CHOICE-INQUIRE
+001400             PERFORM 7000-INQUIRE-FUNCTION THRU 7000-EXIT
+001410     END-EVALUATE
+001420     PERFORM 8000-DISPLAY-ALL THRU 8000-EXIT
+001430     PERFORM 9999-TERMINATE THRU 9999-EXIT
+001440     STOP RUN.
+001450
+001460*================================================================
+001470* 1000-INITIALIZE  --  OPEN THE EMPLOYEE MASTER FOR I-O
+001480*================================================================
+001490 1000-INITIALIZE.
+001500     OPEN I-O EMPLOYEE-FILE
+001510     IF FILE-STATUS = "35"
+001520         CLOSE EMPLOYEE-FILE
+001530         OPEN OUTPUT EMPLOYEE-FILE
+001540         CLOSE EMPLOYEE-FILE
+001550         OPEN I-O EMPLOYEE-FILE
+001560     END-IF
+001570     IF FILE-STATUS NOT = "00"
+001580         DISPLAY "FAILED TO OPEN THE FILE. STATUS = " FILE-STATUS
+001590         SET RETURN-CODE TO 8
+001600         STOP RUN
+001610     END-IF
+001620     OPEN EXTEND AUDIT-LOG-FILE
+001630     IF AUDIT-STATUS = "35"
+001640         CLOSE AUDIT-LOG-FILE
+001650         OPEN OUTPUT AUDIT-LOG-FILE
+001660         CLOSE AUDIT-LOG-FILE
+001670         OPEN EXTEND AUDIT-LOG-FILE
+001680     END-IF
+001690     IF AUDIT-STATUS NOT = "00"
+001700         DISPLAY "FAILED TO OPEN THE AUDIT LOG. STATUS = "
+001710             AUDIT-STATUS
+001720         SET RETURN-CODE TO 8
+001730         STOP RUN
+001740     END-IF
+001750     PERFORM 1700-LOAD-YTD-TOTAL THRU 1700-EXIT.
+001760 1000-EXIT.
+001770     EXIT.
+001780
+001790*================================================================
+001800* 1700-LOAD-YTD-TOTAL  --  READ THE CURRENT YTD ACCUMULATOR, OR
+001810*                          START IT AT ZERO THE FIRST TIME
+001820*================================================================
+001830 1700-LOAD-YTD-TOTAL.
+001840     OPEN INPUT YTD-FILE
+001850     IF YTD-STATUS = "35"
+001860         MOVE ZEROS TO WS-YTD-TOTAL
+001870     ELSE
+001880         IF YTD-STATUS NOT = "00"
+001890             DISPLAY "FAILED TO OPEN THE YTD FILE. STATUS = "
+001900                 YTD-STATUS
+001910             SET RETURN-CODE TO 8
+001920             STOP RUN
+001930         ELSE
+001940             READ YTD-FILE
+001950                 AT END
+001960                     MOVE ZEROS TO YTD-TOTAL-SALARY
+001970             END-READ
+001980             MOVE YTD-TOTAL-SALARY TO WS-YTD-TOTAL
+001990             CLOSE YTD-FILE
+002000         END-IF
+002010     END-IF.
+002020 1700-EXIT.
+002030     EXIT.
+002040
+002050*================================================================
+002060* 1500-GET-MENU-CHOICE  --  DISPLAY THE MAINTENANCE MENU AND
+002070*                           ACCEPT THE OPERATOR'S CHOICE
+002080*================================================================
+002090 1500-GET-MENU-CHOICE.
+002100     DISPLAY "---- EMPLOYEE MASTER MAINTENANCE ----"
+002110     DISPLAY "A - ADD A NEW EMPLOYEE"
+002120     DISPLAY "C - CHANGE AN EMPLOYEE'S SALARY"
+002130     DISPLAY "D - DELETE AN EMPLOYEE"
+002140     DISPLAY "I - INQUIRE ON AN EMPLOYEE"
+002150     DISPLAY "ENTER YOUR CHOICE :"
+002160     ACCEPT WS-MENU-CHOICE
+002170     PERFORM 1600-VALIDATE-MENU-CHOICE THRU 1600-EXIT.
+002180 1500-EXIT.
+002190     EXIT.
+002200
+002210 1600-VALIDATE-MENU-CHOICE.
+002220     SET WS-CHOICE-OK TO TRUE
+002230     IF NOT WS-CHOICE-ADD AND NOT WS-CHOICE-CHANGE
+002240             AND NOT WS-CHOICE-DELETE AND NOT WS-CHOICE-INQUIRE
+002250         DISPLAY "INVALID CHOICE. PLEASE ENTER A, C, D, OR I."
+002260         SET WS-CHOICE-NOT-OK TO TRUE
+002270     END-IF.
+002280 1600-EXIT.
+002290     EXIT.
+002300
+002310*================================================================
+002320* 2000-GET-NEW-EMPLOYEE  --  ACCEPT THE NEW HIRE FROM THE OPERATOR
+002330*================================================================
+002340 2000-GET-NEW-EMPLOYEE.
+002350     DISPLAY "ENTER EMPLOYEE ID PLEASE :"
+002360     PERFORM 3100-GET-VALID-ID THRU 3100-EXIT
+002370     DISPLAY "ENTER EMPLOYEE NAME PLEASE :"
+002380     ACCEPT WS-NAME
+002390     DISPLAY "ENTER EMPLOYEE AGE PLEASE :"
+002400     ACCEPT WS-AGE
+002410     DISPLAY "ENTER EMPLOYEE SALARY PLEASE :"
+002420     ACCEPT WS-SALARY-INPUT
+002430     PERFORM 2100-VALIDATE-ENTRY THRU 2100-EXIT.
+002440 2000-EXIT.
+002450     EXIT.
+002460
+002470*================================================================
+002480* 2100-VALIDATE-ENTRY  --  EDIT THE OPERATOR'S ENTRY BEFORE IT
+002490*                          EVER REACHES THE WRITE
+002500*================================================================
+002510 2100-VALIDATE-ENTRY.
+002520     SET WS-ENTRY-OK TO TRUE
+002530     IF WS-NAME = SPACES
+002540         DISPLAY "EMPLOYEE NAME CANNOT BE BLANK. RE-ENTER."
+002550         SET WS-ENTRY-NOT-OK TO TRUE
+002560     END-IF
+002570     IF WS-SALARY-INPUT IS NOT NUMERIC
+002580         DISPLAY "EMPLOYEE SALARY MUST BE NUMERIC. RE-ENTER."
+002590         SET WS-ENTRY-NOT-OK TO TRUE
+002600     ELSE
+002610         MOVE WS-SALARY-NUM TO WS-SALARY
+002620         IF WS-SALARY NOT > ZERO
+002630             DISPLAY "EMPLOYEE SALARY MUST BE GREATER THAN "
+002640                 "ZERO. RE-ENTER."
+002650             SET WS-ENTRY-NOT-OK TO TRUE
+002660         END-IF
+002670     END-IF
+002680     IF WS-ENTRY-OK
+002690         PERFORM 3000-CHECK-DUPLICATE THRU 3000-EXIT
+002700         IF WS-RECORD-FOUND
+002710             DISPLAY "EMPLOYEE ID " WS-EMPLOYEE-ID
+002720                 " IS ALREADY ON FILE. RE-ENTER."
+002730             SET WS-ENTRY-NOT-OK TO TRUE
+002740         END-IF
+002750     END-IF.
+002760 2100-EXIT.
+002770     EXIT.
+002780
+002790*================================================================
+002800* 3000-CHECK-DUPLICATE  --  SEE IF THE EMPLOYEE ID IS ON FILE
+002810*================================================================
+002820 3000-CHECK-DUPLICATE.
+002830     MOVE WS-EMPLOYEE-ID TO EMPLOYEE-ID
+002840     READ EMPLOYEE-FILE
+002850         INVALID KEY
+002860             SET WS-RECORD-NOT-FOUND TO TRUE
+002870         NOT INVALID KEY
+002880             SET WS-RECORD-FOUND TO TRUE
+002890     END-READ.
+002900 3000-EXIT.
+002910     EXIT.
+002920
+002930*================================================================
+002940* 3100-GET-VALID-ID  --  ACCEPT AN EMPLOYEE ID, RE-PROMPTING UNTIL
+002950*                        IT IS NUMERIC, SO A MISTYPED ID CAN'T
+002960*                        SILENTLY BECOME 00000
+002970*================================================================
+002980 3100-GET-VALID-ID.
+002990     PERFORM 3110-ACCEPT-ID THRU 3110-EXIT
+003000         UNTIL WS-ID-OK.
+003010 3100-EXIT.
+003020     EXIT.
+003030
+003040 3110-ACCEPT-ID.
+003050     ACCEPT WS-ID-INPUT
+003060     SET WS-ID-OK TO TRUE
+003070     IF WS-ID-INPUT IS NOT NUMERIC
+003080         DISPLAY "EMPLOYEE ID MUST BE NUMERIC (5 DIGITS). "
+003090             "RE-ENTER :"
+003100         SET WS-ID-NOT-OK TO TRUE
+003110     ELSE
+003120         MOVE WS-ID-NUM TO WS-EMPLOYEE-ID
+003130     END-IF.
+003140 3110-EXIT.
+003150     EXIT.
+003160
+003170*================================================================
+003180* 3500-ADD-FUNCTION  --  RUN THE ADD-A-NEW-EMPLOYEE TRANSACTION
+003190*================================================================
+003200 3500-ADD-FUNCTION.
+003210     PERFORM 2000-GET-NEW-EMPLOYEE THRU 2000-EXIT
+003220         UNTIL WS-ENTRY-OK
+003230     PERFORM 4000-WRITE-EMPLOYEE THRU 4000-EXIT.
+003240 3500-EXIT.
+003250     EXIT.
+003260
+003270*================================================================
+003280* 4000-WRITE-EMPLOYEE  --  ADD THE NEW RECORD TO THE MASTER
+003290*================================================================
+003300 4000-WRITE-EMPLOYEE.
+003310     MOVE WS-EMPLOYEE-ID TO EMPLOYEE-ID
+003320     MOVE WS-NAME TO EMPLOYEE-NAME
+003330     MOVE WS-AGE TO EMPLOYEE-AGE
+003340     MOVE WS-SALARY TO EMPLOYEE-SALARY
+003350     WRITE EMPLOYEE-RECORD
+003360         INVALID KEY
+003370             DISPLAY "ERROR WRITING TO FILE"
+003380             DISPLAY "ERROR NO. : " FILE-STATUS
+003390             CLOSE EMPLOYEE-FILE
+003400             SET RETURN-CODE TO 8
+003410             STOP RUN
+003420     END-WRITE
+003430     MOVE "ADD" TO WS-AUDIT-OPERATION
+003440     MOVE ZEROS TO WS-AUDIT-SALARY-BEFORE
+003450     MOVE WS-SALARY TO WS-AUDIT-SALARY-AFTER
+003460     PERFORM 4500-WRITE-AUDIT-LOG THRU 4500-EXIT
+003470     ADD WS-SALARY TO WS-YTD-TOTAL
+003480     DISPLAY "NEW EMPLOYEE HAS BEEN ADDED TO FILE.".
+003490 4000-EXIT.
+003500     EXIT.
+003510
+003520*================================================================
+003530* 4500-WRITE-AUDIT-LOG  --  APPEND ONE LINE TO THE AUDIT TRAIL
+003540*================================================================
+003550 4500-WRITE-AUDIT-LOG.
+003560     MOVE WS-EMPLOYEE-ID TO AUD-EMPLOYEE-ID
+003570     MOVE WS-AUDIT-OPERATION TO AUD-OPERATION
+003580     ACCEPT AUD-DATE FROM DATE YYYYMMDD
+003590     ACCEPT AUD-TIME FROM TIME
+003600     MOVE WS-AUDIT-SALARY-BEFORE TO AUD-SALARY-BEFORE
+003610     MOVE WS-AUDIT-SALARY-AFTER TO AUD-SALARY-AFTER
+003620     WRITE AUDIT-RECORD
+003630     IF AUDIT-STATUS NOT = "00"
+003640         DISPLAY "ERROR WRITING TO AUDIT LOG. STATUS = "
+003650             AUDIT-STATUS
+003660     END-IF.
+003670 4500-EXIT.
+003680     EXIT.
+003690
+003700*================================================================
+003710* 5000-CHANGE-FUNCTION  --  CORRECT AN EXISTING EMPLOYEE'S SALARY
+003720*================================================================
+003730 5000-CHANGE-FUNCTION.
+003740     DISPLAY "ENTER EMPLOYEE ID TO CHANGE :"
+003750     PERFORM 3100-GET-VALID-ID THRU 3100-EXIT
+003760     PERFORM 3000-CHECK-DUPLICATE THRU 3000-EXIT
+003770     IF WS-RECORD-NOT-FOUND
+003780         DISPLAY "EMPLOYEE ID " WS-EMPLOYEE-ID " NOT ON FILE."
+003790     ELSE
+003800         MOVE EMPLOYEE-SALARY TO WS-OLD-SALARY
+003810         PERFORM 5100-GET-NEW-SALARY THRU 5100-EXIT
+003820             UNTIL WS-ENTRY-OK
+003830         PERFORM 5200-REWRITE-EMPLOYEE THRU 5200-EXIT
+003840     END-IF.
+003850 5000-EXIT.
+003860     EXIT.
+003870
+003880 5100-GET-NEW-SALARY.
+003890     DISPLAY "ENTER NEW SALARY :"
+003900     ACCEPT WS-SALARY-INPUT
+003910     SET WS-ENTRY-OK TO TRUE
+003920     IF WS-SALARY-INPUT IS NOT NUMERIC
+003930         DISPLAY "SALARY MUST BE NUMERIC. RE-ENTER."
+003940         SET WS-ENTRY-NOT-OK TO TRUE
+003950     ELSE
+003960         MOVE WS-SALARY-NUM TO WS-SALARY
+003970         IF WS-SALARY NOT > ZERO
+003980             DISPLAY "SALARY MUST BE GREATER THAN ZERO. RE-ENTER."
+003990             SET WS-ENTRY-NOT-OK TO TRUE
+004000         END-IF
+004010     END-IF.
+004020 5100-EXIT.
+004030     EXIT.
+004040
+004050 5200-REWRITE-EMPLOYEE.
+004060     MOVE WS-SALARY TO EMPLOYEE-SALARY
+004070     REWRITE EMPLOYEE-RECORD
+004080         INVALID KEY
+004090             DISPLAY "ERROR REWRITING FILE"
+004100             DISPLAY "ERROR NO. : " FILE-STATUS
+004110             SET RETURN-CODE TO 8
+004120         NOT INVALID KEY
+004130             MOVE "CHANGE" TO WS-AUDIT-OPERATION
+004140             MOVE WS-OLD-SALARY TO WS-AUDIT-SALARY-BEFORE
+004150             MOVE WS-SALARY TO WS-AUDIT-SALARY-AFTER
+004160             PERFORM 4500-WRITE-AUDIT-LOG THRU 4500-EXIT
+004170             COMPUTE WS-YTD-TOTAL =
+004180                 WS-YTD-TOTAL + WS-SALARY - WS-OLD-SALARY
+004190             DISPLAY "EMPLOYEE SALARY HAS BEEN CHANGED."
+004200     END-REWRITE.
+004210 5200-EXIT.
+004220     EXIT.
+004230
+004240*================================================================
+004250* 6000-DELETE-FUNCTION  --  REMOVE A TERMINATED EMPLOYEE
+004260*================================================================
+004270 6000-DELETE-FUNCTION.
+004280     DISPLAY "ENTER EMPLOYEE ID TO DELETE :"
+004290     PERFORM 3100-GET-VALID-ID THRU 3100-EXIT
+004300     PERFORM 3000-CHECK-DUPLICATE THRU 3000-EXIT
+004310     IF WS-RECORD-NOT-FOUND
+004320         DISPLAY "EMPLOYEE ID " WS-EMPLOYEE-ID " NOT ON FILE."
+004330     ELSE
+004340         MOVE EMPLOYEE-SALARY TO WS-OLD-SALARY
+004350         DELETE EMPLOYEE-FILE
+004360             INVALID KEY
+004370                 DISPLAY "ERROR DELETING FROM FILE"
+004380                 DISPLAY "ERROR NO. : " FILE-STATUS
+004390                 SET RETURN-CODE TO 8
+004400             NOT INVALID KEY
+004410                 MOVE "DELETE" TO WS-AUDIT-OPERATION
+004420                 MOVE WS-OLD-SALARY TO WS-AUDIT-SALARY-BEFORE
+004430                 MOVE ZEROS TO WS-AUDIT-SALARY-AFTER
+004440                 PERFORM 4500-WRITE-AUDIT-LOG THRU 4500-EXIT
+004450                 SUBTRACT WS-OLD-SALARY FROM WS-YTD-TOTAL
+004460                 DISPLAY "EMPLOYEE HAS BEEN DELETED."
+004470         END-DELETE
+004480     END-IF.
+004490 6000-EXIT.
+004500     EXIT.
+004510
+004520*================================================================
+004530* 7000-INQUIRE-FUNCTION  --  PULL UP A SINGLE EMPLOYEE'S RECORD
+004540*================================================================
+004550 7000-INQUIRE-FUNCTION.
+004560     DISPLAY "ENTER EMPLOYEE ID TO INQUIRE :"
+004570     PERFORM 3100-GET-VALID-ID THRU 3100-EXIT
+004580     PERFORM 3000-CHECK-DUPLICATE THRU 3000-EXIT
+004590     IF WS-RECORD-NOT-FOUND
+004600         DISPLAY "EMPLOYEE ID " WS-EMPLOYEE-ID " NOT ON FILE."
+004610     ELSE
+004620         DISPLAY "EMPLOYEE ID     : " EMPLOYEE-ID
+004630         DISPLAY "EMPLOYEE NAME   : " EMPLOYEE-NAME
+004640         DISPLAY "EMPLOYEE AGE    : " EMPLOYEE-AGE
+004650         DISPLAY "EMPLOYEE SALARY : " EMPLOYEE-SALARY
+004660     END-IF.
+004670 7000-EXIT.
+004680     EXIT.
+004690
+004700*================================================================
+004710* 8000-DISPLAY-ALL  --  LIST EVERY RECORD ON THE MASTER
+004720*================================================================
+004730 8000-DISPLAY-ALL.
+004740     DISPLAY "---- ALL FILE CONTENT ----"
+004750     MOVE LOW-VALUES TO EMPLOYEE-RECORD
+004760     START EMPLOYEE-FILE KEY NOT LESS THAN EMPLOYEE-ID
+004770         INVALID KEY
+004780             SET WS-RECORD-NOT-FOUND TO TRUE
+004790         NOT INVALID KEY
+004800             SET WS-RECORD-FOUND TO TRUE
+004810     END-START
+004820     PERFORM 8100-READ-AND-DISPLAY THRU 8100-EXIT
+004830         UNTIL WS-RECORD-NOT-FOUND.
+004840 8000-EXIT.
+004850     EXIT.
+004860
+004870 8100-READ-AND-DISPLAY.
+004880     READ EMPLOYEE-FILE NEXT RECORD
+004890         AT END
+004900             SET WS-RECORD-NOT-FOUND TO TRUE
+004910         NOT AT END
+004920             DISPLAY "EMPLOYEE ID     : " EMPLOYEE-ID
+004930             DISPLAY "EMPLOYEE NAME   : " EMPLOYEE-NAME
+004940             DISPLAY "EMPLOYEE AGE    : " EMPLOYEE-AGE
+004950             DISPLAY "EMPLOYEE SALARY : " EMPLOYEE-SALARY
+004960     END-READ.
+004970 8100-EXIT.
+004980     EXIT.
+004990
+005000*================================================================
+005010* 9999-TERMINATE  --  CLOSE THE MASTER FILE AND SAVE THE YTD
+005020*                     ACCUMULATOR
+005030*================================================================
+005040 9999-TERMINATE.
+005050     CLOSE EMPLOYEE-FILE
+005060     CLOSE AUDIT-LOG-FILE
+005070     PERFORM 9900-SAVE-YTD-TOTAL THRU 9900-EXIT.
+005080 9999-EXIT.
+005090     EXIT.
+005100
+005110*================================================================
+005120* 9900-SAVE-YTD-TOTAL  --  WRITE THE UPDATED YTD ACCUMULATOR
+005130*================================================================
+005140 9900-SAVE-YTD-TOTAL.
+005150     OPEN OUTPUT YTD-FILE
+005160     IF YTD-STATUS NOT = "00"
+005170         DISPLAY "FAILED TO OPEN THE YTD FILE. STATUS = "
+005180             YTD-STATUS
+005190         SET RETURN-CODE TO 8
+005200     ELSE
+005210         MOVE WS-YTD-TOTAL TO YTD-TOTAL-SALARY
+005220         WRITE YTD-RECORD
+005230         IF YTD-STATUS NOT = "00"
+005240             DISPLAY "FAILED TO WRITE THE YTD FILE. STATUS = "
+005250                 YTD-STATUS
+005260             SET RETURN-CODE TO 8
+005270         END-IF
+005280         CLOSE YTD-FILE
+005290     END-IF.
+005300 9900-EXIT.
+005310     EXIT.
