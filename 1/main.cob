@@ -1,28 +1,250 @@
-           IDENTIFICATION DIVISION.
-           PROGRAM-ID. Greet.
-
-           DATA DIVISION.
-           WORKING-STORAGE SECTION.
-           01 Employee-Name PIC x(20).
-           01 Employee-Age PIC 9(2) VALUE 0.
-
-           PROCEDURE DIVISION.
-
-               PERFORM GET_EMPLOYEE_INFO.
-               
-               STOP RUN.
-
-           GET_NAME.
-               DISPLAY "PLEASE ENTER YOUR NAME(20 CHARACTERS LIMITED):"
-               ACCEPT Employee-Name
-               DISPLAY "NICE TO MEET YOU " Employee-Name.
-
-           GET_AGE.
-               DISPLAY "PLEASE ENTER YOUR AGE : "
-               ACCEPT Employee-Age
-               DISPLAY "YOU ARE " Employee-Age " YEARS OLD.".
-
-           GET_EMPLOYEE_INFO.
-               DISPLAY "WELCOME TO YOUR ACCOUNT"
-               PERFORM GET_NAME
-               PERFORM GET_AGE.
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. Greet.
+000030 AUTHOR. J SARRAF.
+000040 INSTALLATION. PAYROLL SYSTEMS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* 2026-08-09 JHS   ORIGINAL - INTERVIEW SCREEN ONLY, NOTHING WAS
+000110*                  EVER SAVED.
+000120* 2026-08-09 JHS   THE ONBOARDING INTERVIEW NOW SEEDS THE
+000130*                  EMPLOYEE MASTER DIRECTLY INSTEAD OF BEING A
+000140*                  THROWAWAY SCREEN - NAME AND AGE CAPTURED HERE
+000150*                  ARE WRITTEN TO EMPLOYEE-FILE.
+000160* 2026-08-09 JHS   THE NEW MASTER RECORD NOW ALSO LOGS AN "ADD"
+000170*                  AUDIT TRAIL ENTRY, THE SAME AS FILE-HANDLER'S
+000180*                  ADD FUNCTION DOES.
+000190* 2026-08-09 JHS   EMPLOYEE ID ENTRY NOW GUARDS AGAINST A
+000200*                  NON-NUMERIC ANSWER THE SAME WAY FILE-HANDLER'S
+000210*                  ENTRY FIELDS DO.
+000220* 2026-08-09 JHS   EMPLOYEE-FILE AND AUDIT-LOG-FILE NOW ASSIGN TO
+000230*                  THE EMPFILE/AUDITLOG DD NAMES THE NIGHTLY JCL
+000240*                  ALLOCATES, INSTEAD OF A LITERAL FILENAME THE
+000250*                  JCL'S DD STATEMENTS NEVER ACTUALLY FED.
+000260* 2026-08-09 JHS   OPEN EXTEND ON THE AUDIT LOG NOW FALLS BACK TO
+000270*                  CREATE-ON-FIRST-RUN (STATUS "35") THE SAME WAY
+000280*                  EMPLOYEE-FILE'S OPEN ALREADY DOES, SINCE
+000290*                  AUDIT.LOG WILL NOT EXIST THE FIRST TIME THIS
+000300*                  RUNS.
+000310* 2026-08-09 JHS   2200-GET-NAME NOW RE-PROMPTS UNTIL A NON-BLANK
+000320*                  NAME IS ENTERED, THE SAME AS 2100-GET-ID
+000330*                  RE-PROMPTS ON A BAD ID - THIS WAS THE ONE
+000340*                  WRITER OF EMPLOYEE-FILE WITH NO BLANK-NAME
+000350*                  GUARD AHEAD OF THE WRITE.
+000360*================================================================
+000370
+000380 ENVIRONMENT DIVISION.
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT EMPLOYEE-FILE ASSIGN TO EMPFILE
+000420         ORGANIZATION IS INDEXED
+000430         ACCESS MODE IS DYNAMIC
+000440         RECORD KEY IS EMPLOYEE-ID
+000450         FILE STATUS IS FILE-STATUS.
+000460
+000470     SELECT AUDIT-LOG-FILE ASSIGN TO AUDITLOG
+000480         ORGANIZATION IS LINE SEQUENTIAL
+000490         FILE STATUS IS AUDIT-STATUS.
+000500
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  EMPLOYEE-FILE.
+000540     COPY EMPREC.
+000550
+000560 FD  AUDIT-LOG-FILE.
+000570     COPY AUDITREC.
+000580
+000590 WORKING-STORAGE SECTION.
+000600 01  FILE-STATUS                    PIC XX.
+000610 01  AUDIT-STATUS                   PIC XX.
+000620
+000630 01  WS-FOUND-SWITCH                PIC X(01) VALUE "N".
+000640     88  WS-RECORD-FOUND                         VALUE "Y".
+000650     88  WS-RECORD-NOT-FOUND                     VALUE "N".
+000660
+000670 01  WS-ID-SWITCH                   PIC X(01) VALUE "N".
+000680     88  WS-ID-OK                                 VALUE "Y".
+000690     88  WS-ID-NOT-OK                             VALUE "N".
+000700
+000710 01  WS-NAME-SWITCH                 PIC X(01) VALUE "N".
+000720     88  WS-NAME-OK                               VALUE "Y".
+000730     88  WS-NAME-NOT-OK                           VALUE "N".
+000740
+000750 01  WS-EMPLOYEE-ID                 PIC 9(05).
+000760 01  WS-ID-INPUT                    PIC X(05).
+000770 01  WS-ID-NUM REDEFINES WS-ID-INPUT
+000780                                    PIC 9(05).
+000790 01  WS-EMPLOYEE-NAME               PIC A(30).
+000800 01  WS-EMPLOYEE-AGE                PIC 9(03) VALUE 0.
+000810
+000820 PROCEDURE DIVISION.
+000830
+000840*================================================================
+000850* 0000-MAINLINE
+000860*================================================================
+000870 0000-MAINLINE.
+000880     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000890     PERFORM 2000-GET-EMPLOYEE-INFO THRU 2000-EXIT
+000900     PERFORM 3000-CHECK-DUPLICATE THRU 3000-EXIT
+000910     IF WS-RECORD-FOUND
+000920         DISPLAY "EMPLOYEE ID " WS-EMPLOYEE-ID
+000930             " IS ALREADY ON FILE."
+000940         DISPLAY "MASTER RECORD NOT CREATED."
+000950     ELSE
+000960         PERFORM 4000-SEED-MASTER-RECORD THRU 4000-EXIT
+000970     END-IF
+000980     PERFORM 9999-TERMINATE THRU 9999-EXIT
+000990     STOP RUN.
+001000
+001010*================================================================
+001020* 1000-INITIALIZE  --  OPEN THE EMPLOYEE MASTER FOR I-O
+001030*================================================================
+001040 1000-INITIALIZE.
+001050     OPEN I-O EMPLOYEE-FILE
+001060     IF FILE-STATUS = "35"
+001070         CLOSE EMPLOYEE-FILE
+001080         OPEN OUTPUT EMPLOYEE-FILE
+001090         CLOSE EMPLOYEE-FILE
+001100         OPEN I-O EMPLOYEE-FILE
+001110     END-IF
+001120     IF FILE-STATUS NOT = "00"
+001130         DISPLAY "FAILED TO OPEN THE FILE. STATUS = " FILE-STATUS
+001140         SET RETURN-CODE TO 8
+001150         STOP RUN
+001160     END-IF
+001170     OPEN EXTEND AUDIT-LOG-FILE
+001180     IF AUDIT-STATUS = "35"
+001190         CLOSE AUDIT-LOG-FILE
+001200         OPEN OUTPUT AUDIT-LOG-FILE
+001210         CLOSE AUDIT-LOG-FILE
+001220         OPEN EXTEND AUDIT-LOG-FILE
+001230     END-IF
+001240     IF AUDIT-STATUS NOT = "00"
+001250         DISPLAY "FAILED TO OPEN THE AUDIT LOG. STATUS = "
+001260             AUDIT-STATUS
+001270         SET RETURN-CODE TO 8
+001280         STOP RUN
+001290     END-IF.
+001300 1000-EXIT.
+001310     EXIT.
+001320
+001330*================================================================
+001340* 2000-GET-EMPLOYEE-INFO  --  RUN THE ONBOARDING INTERVIEW
+001350*================================================================
+001360 2000-GET-EMPLOYEE-INFO.
+001370     DISPLAY "WELCOME TO YOUR ACCOUNT"
+001380     PERFORM 2100-GET-ID THRU 2100-EXIT
+001390     PERFORM 2200-GET-NAME THRU 2200-EXIT
+001400     PERFORM 2300-GET-AGE THRU 2300-EXIT.
+001410 2000-EXIT.
+001420     EXIT.
+001430
+001440 2100-GET-ID.
+001450     PERFORM 2110-ACCEPT-ID THRU 2110-EXIT
+001460         UNTIL WS-ID-OK.
+001470 2100-EXIT.
+001480     EXIT.
+001490
+001500 2110-ACCEPT-ID.
+001510     DISPLAY "PLEASE ENTER YOUR EMPLOYEE ID (5 DIGITS):"
+001520     ACCEPT WS-ID-INPUT
+001530     SET WS-ID-OK TO TRUE
+001540     IF WS-ID-INPUT IS NOT NUMERIC
+001550         DISPLAY "EMPLOYEE ID MUST BE NUMERIC. RE-ENTER."
+001560         SET WS-ID-NOT-OK TO TRUE
+001570     ELSE
+001580         MOVE WS-ID-NUM TO WS-EMPLOYEE-ID
+001590     END-IF.
+001600 2110-EXIT.
+001610     EXIT.
+001620
+001630 2200-GET-NAME.
+001640     PERFORM 2210-ACCEPT-NAME THRU 2210-EXIT
+001650         UNTIL WS-NAME-OK
+001660     DISPLAY "NICE TO MEET YOU " WS-EMPLOYEE-NAME.
+001670 2200-EXIT.
+001680     EXIT.
+001690
+001700 2210-ACCEPT-NAME.
+001710     DISPLAY "PLEASE ENTER YOUR NAME(30 CHARACTERS LIMITED):"
+001720     ACCEPT WS-EMPLOYEE-NAME
+001730     SET WS-NAME-OK TO TRUE
+001740     IF WS-EMPLOYEE-NAME = SPACES
+001750         DISPLAY "NAME CANNOT BE BLANK. RE-ENTER."
+001760         SET WS-NAME-NOT-OK TO TRUE
+001770     END-IF.
+001780 2210-EXIT.
+001790     EXIT.
+001800
+001810 2300-GET-AGE.
+001820     DISPLAY "PLEASE ENTER YOUR AGE : "
+001830     ACCEPT WS-EMPLOYEE-AGE
+001840     DISPLAY "YOU ARE " WS-EMPLOYEE-AGE " YEARS OLD.".
+001850 2300-EXIT.
+001860     EXIT.
+001870
+001880*================================================================
+001890* 3000-CHECK-DUPLICATE  --  SEE IF THE EMPLOYEE ID IS ON FILE
+001900*================================================================
+001910 3000-CHECK-DUPLICATE.
+001920     MOVE WS-EMPLOYEE-ID TO EMPLOYEE-ID
+001930     READ EMPLOYEE-FILE
+001940         INVALID KEY
+001950             SET WS-RECORD-NOT-FOUND TO TRUE
+001960         NOT INVALID KEY
+001970             SET WS-RECORD-FOUND TO TRUE
+001980     END-READ.
+001990 3000-EXIT.
+002000     EXIT.
+002010
+002020*================================================================
+002030* 4000-SEED-MASTER-RECORD  --  WRITE THE NEW HIRE TO THE MASTER
+002040*================================================================
+002050 4000-SEED-MASTER-RECORD.
+002060     MOVE WS-EMPLOYEE-ID TO EMPLOYEE-ID
+002070     MOVE WS-EMPLOYEE-NAME TO EMPLOYEE-NAME
+002080     MOVE WS-EMPLOYEE-AGE TO EMPLOYEE-AGE
+002090     MOVE ZEROS TO EMPLOYEE-SALARY
+002100     WRITE EMPLOYEE-RECORD
+002110         INVALID KEY
+002120             DISPLAY "ERROR WRITING TO FILE"
+002130             DISPLAY "ERROR NO. : " FILE-STATUS
+002140             SET RETURN-CODE TO 8
+002150             CLOSE EMPLOYEE-FILE
+002160             STOP RUN
+002170     END-WRITE
+002180     MOVE "ADD" TO AUD-OPERATION
+002190     MOVE EMPLOYEE-ID TO AUD-EMPLOYEE-ID
+002200     PERFORM 4500-WRITE-AUDIT-LOG THRU 4500-EXIT
+002210     DISPLAY "EMPLOYEE MASTER RECORD CREATED FOR "
+002220         WS-EMPLOYEE-NAME
+002230     DISPLAY "STARTING SALARY WILL BE SET BY FILE-HANDLER.".
+002240 4000-EXIT.
+002250     EXIT.
+002260
+002270*================================================================
+002280* 4500-WRITE-AUDIT-LOG  --  APPEND ONE LINE TO THE AUDIT TRAIL
+002290*================================================================
+002300 4500-WRITE-AUDIT-LOG.
+002310     ACCEPT AUD-DATE FROM DATE YYYYMMDD
+002320     ACCEPT AUD-TIME FROM TIME
+002330     MOVE ZEROS TO AUD-SALARY-BEFORE
+002340     MOVE ZEROS TO AUD-SALARY-AFTER
+002350     WRITE AUDIT-RECORD
+002360     IF AUDIT-STATUS NOT = "00"
+002370         DISPLAY "ERROR WRITING TO AUDIT LOG. STATUS = "
+002380             AUDIT-STATUS
+002390     END-IF.
+002400 4500-EXIT.
+002410     EXIT.
+002420
+002430*================================================================
+002440* 9999-TERMINATE  --  CLOSE THE MASTER AND AUDIT LOG FILES
+002450*================================================================
+002460 9999-TERMINATE.
+002470     CLOSE EMPLOYEE-FILE
+002480     CLOSE AUDIT-LOG-FILE.
+002490 9999-EXIT.
+002500     EXIT.
