@@ -0,0 +1,17 @@
+000010*================================================================
+000020* AUDITREC.CPY
+000030* AUDIT LOG RECORD LAYOUT - ONE LINE PER ADD/CHANGE/DELETE MADE
+000040* TO EMPLOYEE-FILE, SO THE HISTORY CAN BE REBUILT WITHOUT RELYING
+000050* ON WHAT THE MASTER CURRENTLY LOOKS LIKE.
+000060*
+000070* MODIFICATION HISTORY
+000080* DATE       INIT  DESCRIPTION
+000090* 2026-08-09 JHS   ORIGINAL.
+000100*================================================================
+000110 01  AUDIT-RECORD.
+000120     05  AUD-EMPLOYEE-ID             PIC 9(05).
+000130     05  AUD-OPERATION               PIC X(06).
+000140     05  AUD-DATE                    PIC 9(08).
+000150     05  AUD-TIME                    PIC 9(08).
+000160     05  AUD-SALARY-BEFORE           PIC 9(06)V99.
+000170     05  AUD-SALARY-AFTER            PIC 9(06)V99.
