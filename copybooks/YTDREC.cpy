@@ -0,0 +1,13 @@
+000010*================================================================
+000020* YTDREC.CPY
+000030* YEAR-TO-DATE PAYROLL ACCUMULATOR RECORD - A SINGLE RECORD
+000040* CARRYING THE RUNNING TOTAL OF SALARY COMMITTED TO EMPLOYEE-FILE,
+000050* SO IT CAN BE CHECKED AGAINST A FRESH SUM OF THE MASTER WITHOUT
+000060* HAVING TO REPLAY THE AUDIT LOG.
+000070*
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* 2026-08-09 JHS   ORIGINAL.
+000110*================================================================
+000120 01  YTD-RECORD.
+000130     05  YTD-TOTAL-SALARY            PIC 9(09)V99.
