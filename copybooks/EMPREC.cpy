@@ -0,0 +1,19 @@
+000010*================================================================
+000020* EMPREC.CPY
+000030* EMPLOYEE MASTER RECORD LAYOUT - SHARED BY ALL PROGRAMS THAT
+000040* OPEN EMPLOYEE-FILE (FILE-HANDLER, SALARY REPORT, CSV EXPORT,
+000050* RECONCILIATION, AND THE GREET ONBOARDING INTERVIEW).
+000060*
+000070* MODIFICATION HISTORY
+000080* DATE       INIT  DESCRIPTION
+000090* 2026-08-09 JHS   ORIGINAL - NAME AND SALARY ONLY.
+000100* 2026-08-09 JHS   ADDED EMPLOYEE-ID AS THE RECORD KEY SO THE
+000110*                  MASTER COULD BE CONVERTED TO INDEXED.
+000120* 2026-08-09 JHS   ADDED EMPLOYEE-AGE SO THE GREET ONBOARDING
+000130*                  INTERVIEW COULD SEED THE MASTER RECORD.
+000140*================================================================
+000150 01  EMPLOYEE-RECORD.
+000160     05  EMPLOYEE-ID                PIC 9(05).
+000170     05  EMPLOYEE-NAME               PIC A(30).
+000180     05  EMPLOYEE-AGE                PIC 9(03).
+000190     05  EMPLOYEE-SALARY             PIC 9(06)V99.
