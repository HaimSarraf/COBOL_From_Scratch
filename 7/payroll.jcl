@@ -0,0 +1,45 @@
+//PAYROLL  JOB (ACCTNO),'PAYROLL NIGHTLY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*===============================================================
+//* PAYROLL NIGHTLY BATCH STREAM
+//*
+//* RUNS THE ONBOARDING INTERVIEW, THE FILE MAINTENANCE PROGRAM,
+//* AND THE SALARY REPORT AS ONE CHAINED JOB INSTEAD OF THREE
+//* SEPARATE MANUAL RUNS.  EACH STEP IS GATED ON THE CONDITION
+//* CODE OF THE STEP BEFORE IT - FILE-HANDLER AND THE REPORT SET
+//* RETURN-CODE 8 ON ANY FILE OPEN/WRITE/REWRITE/DELETE FAILURE,
+//* SO A BAD STEP STOPS THE REST OF THE STREAM INSTEAD OF LETTING
+//* THE REPORT RUN AGAINST A MASTER THAT MAY NOT HAVE BEEN UPDATED.
+//*
+//* MODIFICATION HISTORY
+//* DATE       INIT  DESCRIPTION
+//* 2026-08-09 JHS   ORIGINAL.
+//* 2026-08-09 JHS   STEP030'S COND NOW ALSO TESTS STEP010 DIRECTLY -
+//*                  A STEP SKIPPED BY COND DOESN'T COUNT AS HAVING
+//*                  RUN FOR A LATER STEP'S COND TEST OF IT, SO A
+//*                  GREET FAILURE WAS LETTING THE REPORT RUN ANYWAY.
+//*===============================================================
+//*
+//STEP010  EXEC PGM=GREET
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//EMPFILE  DD DSN=PAYROLL.EMPLOYEE.DAT,DISP=SHR
+//AUDITLOG DD DSN=PAYROLL.AUDIT.LOG,DISP=MOD
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DSN=PAYROLL.GREET.CARDS,DISP=SHR
+//*
+//STEP020  EXEC PGM=FILEHAND,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//EMPFILE  DD DSN=PAYROLL.EMPLOYEE.DAT,DISP=SHR
+//AUDITLOG DD DSN=PAYROLL.AUDIT.LOG,DISP=MOD
+//YTDFILE  DD DSN=PAYROLL.YTD.DAT,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//SYSIN    DD DSN=PAYROLL.FILEHAND.CARDS,DISP=SHR
+//*
+//STEP030  EXEC PGM=SALRYRPT,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=PAYROLL.LOADLIB,DISP=SHR
+//EMPFILE  DD DSN=PAYROLL.EMPLOYEE.DAT,DISP=SHR
+//RPTFILE  DD DSN=PAYROLL.SALARY.RPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=0)
+//SYSOUT   DD SYSOUT=*
+//
