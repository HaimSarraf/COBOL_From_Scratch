@@ -0,0 +1,184 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. CSV-EXPORT.
+000030 AUTHOR. J SARRAF.
+000040 INSTALLATION. PAYROLL SYSTEMS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* 2026-08-09 JHS   ORIGINAL - WRITES EMPLOYEE-FILE OUT AS A
+000110*                  COMMA-DELIMITED FILE WITH A HEADER ROW SO THE
+000120*                  PAYROLL VENDOR UPLOAD DOESN'T HAVE TO BE
+000130*                  RETYPED BY HAND FROM THE CONSOLE DUMP.
+000135* 2026-08-09 JHS   EMPLOYEE-FILE NOW ASSIGNS TO THE SAME EMPFILE
+000136*                  DD NAME FILE-HANDLER/GREET/BATCH-LOAD USE, SO
+000137*                  THIS PROGRAM EXPORTS THE SAME MASTER THEY
+000138*                  MAINTAIN INSTEAD OF A SEPARATE LITERALLY-NAMED
+000139*                  COPY OF IT.
+000140*================================================================
+000150
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT EMPLOYEE-FILE ASSIGN TO EMPFILE
+000200         ORGANIZATION IS INDEXED
+000210         ACCESS MODE IS DYNAMIC
+000220         RECORD KEY IS EMPLOYEE-ID
+000230         FILE STATUS IS FILE-STATUS.
+000240
+000250     SELECT CSV-FILE ASSIGN TO "EMPLOYEE.CSV"
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS CSV-STATUS.
+000280
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  EMPLOYEE-FILE.
+000320     COPY EMPREC.
+000330
+000340 FD  CSV-FILE.
+000350 01  CSV-LINE                      PIC X(80).
+000360
+000370 WORKING-STORAGE SECTION.
+000380*---------------------------------------------------------------
+000390* FILE STATUS AND CONTROL SWITCHES
+000400*---------------------------------------------------------------
+000410 01  FILE-STATUS                   PIC XX.
+000420 01  CSV-STATUS                    PIC XX.
+000430
+000440 01  WS-FOUND-SWITCH               PIC X(01) VALUE "N".
+000450     88  WS-RECORD-FOUND                        VALUE "Y".
+000460     88  WS-RECORD-NOT-FOUND                    VALUE "N".
+000470
+000480*---------------------------------------------------------------
+000490* FIELDS USED TO BUILD ONE OUTPUT LINE
+000500*---------------------------------------------------------------
+000510 01  WS-HEADER-LINE                PIC X(80) VALUE
+000520     "EMPLOYEE-ID,EMPLOYEE-NAME,EMPLOYEE-AGE,EMPLOYEE-SALARY".
+000530
+000540 01  WS-ID-EDIT                    PIC 9(05).
+000550 01  WS-AGE-EDIT                   PIC 9(03).
+000560 01  WS-SALARY-EDIT                PIC 9(06).99.
+000565 01  WS-NAME-LEN                    PIC 9(02).
+000570
+000580 01  WS-RECORDS-WRITTEN            PIC 9(05) COMP VALUE ZERO.
+000590
+000600 PROCEDURE DIVISION.
+000610
+000620*================================================================
+000630* 0000-MAINLINE
+000640*================================================================
+000650 0000-MAINLINE.
+000660     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000670     PERFORM 2000-READ-AND-WRITE THRU 2000-EXIT
+000680         UNTIL WS-RECORD-NOT-FOUND
+000690     PERFORM 8000-DISPLAY-SUMMARY THRU 8000-EXIT
+000700     PERFORM 9999-TERMINATE THRU 9999-EXIT
+000710     STOP RUN.
+000720
+000730*================================================================
+000740* 1000-INITIALIZE  --  OPEN THE MASTER AND THE CSV FILE, WRITE
+000750*                      THE HEADER ROW, AND POSITION THE MASTER
+000750*                      AT ITS FIRST RECORD
+000760*================================================================
+000770 1000-INITIALIZE.
+000780     OPEN INPUT EMPLOYEE-FILE
+000790     IF FILE-STATUS NOT = "00"
+000800         DISPLAY "FAILED TO OPEN EMPLOYEE FILE. STATUS = "
+000810             FILE-STATUS
+000820         SET RETURN-CODE TO 8
+000830         STOP RUN
+000840     END-IF
+000850     OPEN OUTPUT CSV-FILE
+000860     IF CSV-STATUS NOT = "00"
+000870         DISPLAY "FAILED TO OPEN CSV FILE. STATUS = " CSV-STATUS
+000880         SET RETURN-CODE TO 8
+000890         STOP RUN
+000900     END-IF
+000910     WRITE CSV-LINE FROM WS-HEADER-LINE
+000920     MOVE LOW-VALUES TO EMPLOYEE-RECORD
+000930     START EMPLOYEE-FILE KEY NOT LESS THAN EMPLOYEE-ID
+000940         INVALID KEY
+000950             SET WS-RECORD-NOT-FOUND TO TRUE
+000960         NOT INVALID KEY
+000970             SET WS-RECORD-FOUND TO TRUE
+000980     END-START.
+000990 1000-EXIT.
+001000     EXIT.
+001010
+001020*================================================================
+001030* 2000-READ-AND-WRITE  --  READ THE NEXT MASTER RECORD AND, IF
+001040*                          ONE WAS FOUND, BUILD AND WRITE ITS
+001050*                          CSV LINE
+001060*================================================================
+001070 2000-READ-AND-WRITE.
+001080     READ EMPLOYEE-FILE NEXT RECORD
+001090         AT END
+001100             SET WS-RECORD-NOT-FOUND TO TRUE
+001110         NOT AT END
+001120             PERFORM 2200-BUILD-CSV-LINE THRU 2200-EXIT
+001130             WRITE CSV-LINE
+001140             ADD 1 TO WS-RECORDS-WRITTEN
+001150     END-READ.
+001160 2000-EXIT.
+001170     EXIT.
+001250
+001260 2200-BUILD-CSV-LINE.
+001270     MOVE EMPLOYEE-ID TO WS-ID-EDIT
+001280     MOVE EMPLOYEE-AGE TO WS-AGE-EDIT
+001290     MOVE EMPLOYEE-SALARY TO WS-SALARY-EDIT
+001295     PERFORM 2250-FIND-NAME-LENGTH THRU 2250-EXIT
+001300     MOVE SPACES TO CSV-LINE
+001310     STRING WS-ID-EDIT      DELIMITED BY SIZE
+001320             ","            DELIMITED BY SIZE
+001325             EMPLOYEE-NAME(1:WS-NAME-LEN) DELIMITED BY SIZE
+001340             ","            DELIMITED BY SIZE
+001350             WS-AGE-EDIT    DELIMITED BY SIZE
+001360             ","            DELIMITED BY SIZE
+001370             WS-SALARY-EDIT DELIMITED BY SIZE
+001380         INTO CSV-LINE
+001390     END-STRING.
+001400 2200-EXIT.
+001410     EXIT.
+001411
+001412*================================================================
+001413* 2250-FIND-NAME-LENGTH  --  BACK UP FROM THE END OF THE NAME TO
+001414*                            THE LAST NON-BLANK CHARACTER SO
+001415*                            TRAILING PADDING DOESN'T END UP IN
+001416*                            THE CSV FIELD (EMBEDDED SPACES IN A
+001417*                            TWO-WORD NAME ARE LEFT ALONE)
+001418*================================================================
+001419 2250-FIND-NAME-LENGTH.
+001420     MOVE 30 TO WS-NAME-LEN
+001421     PERFORM 2260-BACK-UP-ONE THRU 2260-EXIT
+001422         UNTIL WS-NAME-LEN = 0
+001423         OR EMPLOYEE-NAME(WS-NAME-LEN:1) NOT = SPACE
+001424     IF WS-NAME-LEN = 0
+001425         MOVE 1 TO WS-NAME-LEN
+001426     END-IF.
+001427 2250-EXIT.
+001428     EXIT.
+001429
+001430 2260-BACK-UP-ONE.
+001431     SUBTRACT 1 FROM WS-NAME-LEN.
+001432 2260-EXIT.
+001433     EXIT.
+001420
+001430*================================================================
+001440* 8000-DISPLAY-SUMMARY  --  REPORT HOW MANY RECORDS WERE EXPORTED
+001450*================================================================
+001460 8000-DISPLAY-SUMMARY.
+001470     DISPLAY "---- CSV EXPORT SUMMARY ----"
+001480     DISPLAY "EMPLOYEES WRITTEN TO EMPLOYEE.CSV : "
+001490         WS-RECORDS-WRITTEN.
+001500 8000-EXIT.
+001510     EXIT.
+001520
+001530*================================================================
+001540* 9999-TERMINATE  --  CLOSE THE MASTER AND THE CSV FILE
+001550*================================================================
+001560 9999-TERMINATE.
+001570     CLOSE EMPLOYEE-FILE
+001580     CLOSE CSV-FILE.
+001590 9999-EXIT.
+001600     EXIT.
