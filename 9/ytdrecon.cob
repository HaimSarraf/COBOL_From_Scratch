@@ -0,0 +1,164 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID. YTD-RECON.
+000030 AUTHOR. J SARRAF.
+000040 INSTALLATION. PAYROLL SYSTEMS.
+000050 DATE-WRITTEN. 2026-08-09.
+000060 DATE-COMPILED.
+000070*================================================================
+000080* MODIFICATION HISTORY
+000090* DATE       INIT  DESCRIPTION
+000100* 2026-08-09 JHS   ORIGINAL - COMPARES THE YTD PAYROLL
+000110*                  ACCUMULATOR MAINTAINED BY FILE-HANDLER AGAINST
+000120*                  A FRESH SUM OF EMPLOYEE-FILE AND FLAGS ANY
+000130*                  MISMATCH BETWEEN THE TWO.
+000135* 2026-08-09 JHS   READING YTD.DAT NOW HANDLES AN EMPTY FILE
+000136*                  EXPLICITLY (AT END MOVES ZEROS) INSTEAD OF
+000137*                  LEAVING YTD-TOTAL-SALARY UNDEFINED, AND AN
+000138*                  OUT-OF-BALANCE MESSAGE NOW REMINDS THE OPERATOR
+000139*                  THAT A BATCH-LOAD RUN SINCE THE LAST PASS WILL
+000139*                  LEGITIMATELY PUT THE TWO TOTALS OUT OF STEP.
+000139* 2026-08-09 JHS   EMPLOYEE-FILE AND YTD-FILE NOW ASSIGN TO THE
+000139*                  SAME EMPFILE/YTDFILE DD NAMES FILE-HANDLER
+000139*                  USES, SO THIS PROGRAM RECONCILES THE SAME
+000139*                  MASTER AND ACCUMULATOR FILE-HANDLER MAINTAINS
+000139*                  INSTEAD OF A SEPARATE LITERALLY-NAMED COPY.
+000140*================================================================
+000150
+000160 ENVIRONMENT DIVISION.
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT EMPLOYEE-FILE ASSIGN TO EMPFILE
+000200         ORGANIZATION IS INDEXED
+000210         ACCESS MODE IS DYNAMIC
+000220         RECORD KEY IS EMPLOYEE-ID
+000230         FILE STATUS IS FILE-STATUS.
+000240
+000250     SELECT YTD-FILE ASSIGN TO YTDFILE
+000260         ORGANIZATION IS LINE SEQUENTIAL
+000270         FILE STATUS IS YTD-STATUS.
+000280
+000290 DATA DIVISION.
+000300 FILE SECTION.
+000310 FD  EMPLOYEE-FILE.
+000320     COPY EMPREC.
+000330
+000340 FD  YTD-FILE.
+000350     COPY YTDREC.
+000360
+000370 WORKING-STORAGE SECTION.
+000380*---------------------------------------------------------------
+000390* FILE STATUS AND CONTROL SWITCHES
+000400*---------------------------------------------------------------
+000410 01  FILE-STATUS                   PIC XX.
+000420 01  YTD-STATUS                    PIC XX.
+000430
+000440 01  WS-FOUND-SWITCH               PIC X(01) VALUE "N".
+000450     88  WS-RECORD-FOUND                        VALUE "Y".
+000460     88  WS-RECORD-NOT-FOUND                    VALUE "N".
+000470
+000480*---------------------------------------------------------------
+000490* RECONCILIATION TOTALS
+000500*---------------------------------------------------------------
+000510 01  WS-MASTER-TOTAL               PIC 9(09)V99 VALUE ZEROS.
+000520 01  WS-YTD-TOTAL                  PIC 9(09)V99 VALUE ZEROS.
+000530 01  WS-DIFFERENCE                 PIC S9(09)V99 VALUE ZEROS.
+000540
+000550 PROCEDURE DIVISION.
+000560
+000570*================================================================
+000580* 0000-MAINLINE
+000590*================================================================
+000600 0000-MAINLINE.
+000610     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+000620     PERFORM 2000-SUM-MASTER THRU 2000-EXIT
+000630         UNTIL WS-RECORD-NOT-FOUND
+000640     PERFORM 3000-REPORT-RESULTS THRU 3000-EXIT
+000650     PERFORM 9999-TERMINATE THRU 9999-EXIT
+000660     STOP RUN.
+000670
+000680*================================================================
+000690* 1000-INITIALIZE  --  OPEN THE MASTER AND READ THE YTD
+000700*                      ACCUMULATOR, THEN POSITION THE MASTER AT
+000710*                      ITS FIRST RECORD
+000720*================================================================
+000730 1000-INITIALIZE.
+000740     OPEN INPUT EMPLOYEE-FILE
+000750     IF FILE-STATUS NOT = "00"
+000760         DISPLAY "FAILED TO OPEN EMPLOYEE FILE. STATUS = "
+000770             FILE-STATUS
+000780         SET RETURN-CODE TO 8
+000790         STOP RUN
+000800     END-IF
+000810     OPEN INPUT YTD-FILE
+000820     IF YTD-STATUS = "35"
+000830         MOVE ZEROS TO WS-YTD-TOTAL
+000840     ELSE
+000850         IF YTD-STATUS NOT = "00"
+000860             DISPLAY "FAILED TO OPEN YTD FILE. STATUS = "
+000870                 YTD-STATUS
+000880             SET RETURN-CODE TO 8
+000890             STOP RUN
+000900         ELSE
+000910             READ YTD-FILE
+000915                 AT END
+000916                     MOVE ZEROS TO YTD-TOTAL-SALARY
+000917             END-READ
+000920             MOVE YTD-TOTAL-SALARY TO WS-YTD-TOTAL
+000930             CLOSE YTD-FILE
+000940         END-IF
+000950     END-IF
+000960     MOVE LOW-VALUES TO EMPLOYEE-RECORD
+000970     START EMPLOYEE-FILE KEY NOT LESS THAN EMPLOYEE-ID
+000980         INVALID KEY
+000990             SET WS-RECORD-NOT-FOUND TO TRUE
+001000         NOT INVALID KEY
+001010             SET WS-RECORD-FOUND TO TRUE
+001020     END-START.
+001030 1000-EXIT.
+001040     EXIT.
+001050
+001060*================================================================
+001070* 2000-SUM-MASTER  --  ADD UP EVERY SALARY CURRENTLY ON FILE
+001080*================================================================
+001090 2000-SUM-MASTER.
+001100     READ EMPLOYEE-FILE NEXT RECORD
+001110         AT END
+001120             SET WS-RECORD-NOT-FOUND TO TRUE
+001130         NOT AT END
+001140             ADD EMPLOYEE-SALARY TO WS-MASTER-TOTAL
+001150     END-READ.
+001160 2000-EXIT.
+001170     EXIT.
+001180
+001190*================================================================
+001200* 3000-REPORT-RESULTS  --  COMPARE THE TWO TOTALS AND FLAG ANY
+001210*                          MISMATCH
+001220*================================================================
+001230 3000-REPORT-RESULTS.
+001240     COMPUTE WS-DIFFERENCE = WS-MASTER-TOTAL - WS-YTD-TOTAL
+001250     DISPLAY "---- YTD PAYROLL RECONCILIATION ----"
+001260     DISPLAY "EMPLOYEE MASTER TOTAL : " WS-MASTER-TOTAL
+001270     DISPLAY "YTD ACCUMULATOR TOTAL : " WS-YTD-TOTAL
+001280     IF WS-DIFFERENCE = ZERO
+001290         DISPLAY "RECONCILED - TOTALS AGREE."
+001300     ELSE
+001310         DISPLAY "*** OUT OF BALANCE - DIFFERENCE : "
+001320             WS-DIFFERENCE
+001321         DISPLAY "    NOTE: THE YTD ACCUMULATOR ONLY REFLECTS "
+001322             "ADD/CHANGE/DELETE ACTIVITY POSTED BY FILE-HANDLER."
+001323         DISPLAY "    IF BATCH-LOAD HAS RUN SINCE THE LAST "
+001324             "RECONCILED PASS THIS DIFFERENCE IS EXPECTED - "
+001325             "CONFIRM NO BATCH-LOAD RUN BEFORE TREATING IT AS "
+001326             "AN ERROR."
+001330         SET RETURN-CODE TO 8
+001340     END-IF.
+001350 3000-EXIT.
+001360     EXIT.
+001370
+001380*================================================================
+001390* 9999-TERMINATE  --  CLOSE THE MASTER FILE
+001400*================================================================
+001410 9999-TERMINATE.
+001420     CLOSE EMPLOYEE-FILE.
+001430 9999-EXIT.
+001440     EXIT.
